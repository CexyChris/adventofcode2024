@@ -15,6 +15,27 @@
            SELECT SideBySide ASSIGN TO SIDBYSID
            ORGANIZATION IS SEQUENTIAL.
 
+           SELECT ResultOut ASSIGN TO RESULTOT
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ExceptionRpt ASSIGN TO EXCEPRPT
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AuditOut ASSIGN TO AUDITOUT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS Audit-File-Status.
+
+           SELECT Checkpoint ASSIGN TO CHKPOINT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS Chk-File-Status.
+
+           SELECT DetailRpt ASSIGN TO DETAILRP
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SideBySideVar ASSIGN TO SIDBYVAR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS Var-File-Status.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -24,28 +45,124 @@
            05                     PIC X(3).
            05  RightRec           PIC 9(5) DISPLAY.
 
+      * Variable-width/delimited alternative to SideBySide for feeds
+      * from district offices whose location IDs aren't a fixed 5
+      * digits wide - fields are separated by spaces and/or commas.
+       FD SideBySideVar.
+       01  SideBySideVar-Record   PIC X(80).
+
+       FD ExceptionRpt RECORDING MODE F.
+       01  ExceptionRpt-Record.
+           05  Exc-Record-Num     PIC 9(6) DISPLAY.
+           05                     PIC X(1).
+           05  Exc-Raw-Record     PIC X(80).
+           05                     PIC X(1).
+           05  Exc-Reason         PIC X(40).
+
+       FD ResultOut RECORDING MODE F.
+       01  ResultOut-Record.
+           05  RunDate-Result     PIC 9(8) DISPLAY.
+           05                     PIC X(1).
+           05  Sum-Result-Out     PIC 9(12) DISPLAY.
+           05                     PIC X(1).
+           05  SimScore-Result-Out PIC 9(16) DISPLAY.
+
+       FD AuditOut RECORDING MODE F.
+       01  AuditOut-Record.
+           05  Audit-RunDate      PIC 9(8) DISPLAY.
+           05                     PIC X(1).
+           05  Audit-RunTime      PIC 9(6) DISPLAY.
+           05                     PIC X(1).
+           05  Audit-Record-Count PIC 9(6) DISPLAY.
+           05                     PIC X(1).
+           05  Audit-SumOfDist    PIC 9(8) DISPLAY.
+           05                     PIC X(1).
+           05  Audit-SimScore     PIC 9(16) DISPLAY.
+
+       FD DetailRpt RECORDING MODE F.
+       01  DetailRpt-Record.
+           05  Detail-LeftNum     PIC 9(8) DISPLAY.
+           05                     PIC X(1).
+           05  Detail-RightNum    PIC 9(8) DISPLAY.
+           05                     PIC X(1).
+           05  Detail-Distance    PIC 9(8) DISPLAY.
+           05                     PIC X(1).
+           05  Detail-Contrib     PIC 9(13) DISPLAY.
+
+       FD Checkpoint RECORDING MODE F.
+       01  Checkpoint-Record.
+           05  Chk-Rec-Type       PIC X(1).
+           05  Chk-Run-Date       PIC 9(8) DISPLAY.
+           05  Chk-Loaded-Count   PIC 9(6) DISPLAY.
+           05  Chk-Total-Read     PIC 9(6) DISPLAY.
+           05  Chk-LeftNum        PIC 9(8) DISPLAY.
+           05  Chk-RightNum       PIC 9(8) DISPLAY.
+
        WORKING-STORAGE SECTION.
        01  Working-Fields.
            05  MY-PGM             PIC X(8) VALUE 'D01HISHY'.
            05  File-Status        PIC 9(1) BINARY.
                88 EOF             VALUE 1
-                             WHEN FALSE 0.
-           05  LeftNums.
-               10 LeftNum         PIC 9(8) BINARY OCCURS 1000 TIMES
-                                           ASCENDING KEY IS LeftNum.
-           05  RightNums.
-               10 RightNum        PIC 9(8) BINARY OCCURS 1000 TIMES
-                                           ASCENDING KEY IS RightNum
-                                           INDEXED BY rindex.
-           05  counter            PIC 9(4) BINARY.
-           05  counter2           PIC 9(4) BINARY.
+                             WHEN SET TO FALSE 0.
+           05  Max-Pairs          PIC 9(6) BINARY VALUE 50000.
+           05  Loaded-Count       PIC 9(6) BINARY VALUE 0.
+           05  Total-Read         PIC 9(6) BINARY VALUE 0.
+           05  Reject-Count       PIC 9(6) BINARY VALUE 0.
+           05  Chk-File-Status    PIC X(2).
+           05  Chk-At-End-Sw      PIC 9(1) BINARY VALUE 0.
+               88 Chk-At-End          VALUE 1
+                                 WHEN SET TO FALSE 0.
+           05  Var-File-Status    PIC X(2).
+           05  Var-Probe-Sw       PIC 9(1) BINARY VALUE 0.
+               88 Var-Probe-At-End    VALUE 1
+                                 WHEN SET TO FALSE 0.
+           05  Audit-File-Status  PIC X(2).
+           05  Input-Format-Sw    PIC X(1) VALUE 'F'.
+               88 Use-Fixed-Format     VALUE 'F'.
+               88 Use-Delimited-Format VALUE 'V'.
+           05  counter            PIC 9(6) BINARY.
            05  SumOfDistances     PIC 9(8) BINARY.
            05  SimScore           PIC 9(16) BINARY.
+           05  Distance           PIC 9(8) BINARY.
+           05  SimScore-Contrib   PIC 9(13) BINARY.
+           05  Dup-Scan-Idx       PIC 9(6) BINARY.
+           05  Run-Date           PIC 9(8).
+           05  Run-Time           PIC 9(6).
 
-       01  Output-Msg             PIC X(80).
+      * LeftNums/RightNums are OCCURS DEPENDING ON Loaded-Count - per
+      * COBOL rules, no other data item may follow an OCCURS DEPENDING
+      * ON table in the same record. Each table gets its own 01-level
+      * record rather than sharing one group, so one table's dynamic
+      * length never shifts the other table's storage address.
+       01  LeftNums.
+           05  LeftNum            PIC 9(8) BINARY
+                                      OCCURS 1 TO 50000 TIMES
+                                      DEPENDING ON Loaded-Count
+                                      ASCENDING KEY IS LeftNum.
+
+       01  RightNums.
+           05  RightNum           PIC 9(8) BINARY
+                                      OCCURS 1 TO 50000 TIMES
+                                      DEPENDING ON Loaded-Count
+                                      ASCENDING KEY IS RightNum
+                                      INDEXED BY rindex.
+
+       01  Output-Msg             PIC X(150).
+       01  Input-Work-Fields.
+           05  Wk-LeftRec         PIC X(8).
+           05  Wk-LeftLen         PIC 9(2) BINARY.
+           05  Wk-RightRec        PIC X(8).
+           05  Wk-RightLen        PIC 9(2) BINARY.
+           05  Raw-Input-Line     PIC X(80).
+           05  Wk-Delim-Line      PIC X(80).
+           05  Wk-Delim-Ptr       PIC 9(4) BINARY.
+           05  Exc-Reason-Text    PIC X(40).
+       01  Validation-Fields.
+           05  Total-Read-Disp    PIC 9(6).
+           05  Loaded-Count-Disp  PIC 9(6).
        01  Result-Fields.
            05  Sum-Result         PIC 9(12) DISPLAY.
-           05  SimScore-Result         PIC 9(12) DISPLAY.
+           05  SimScore-Result         PIC 9(16) DISPLAY.
 
       /
        PROCEDURE DIVISION.
@@ -54,73 +171,400 @@
       * init
            INITIALIZE Result-Fields
            INITIALIZE Output-Msg
-           MOVE ZERO TO SumOfDistances 
+           MOVE ZERO TO SumOfDistances
            MOVE ZERO TO SimScore
-           MOVE 1 TO counter
-           MOVE 1 TO counter2
+           MOVE ZERO TO counter
+           MOVE ZERO TO Loaded-Count
+           MOVE ZERO TO Total-Read
+           MOVE ZERO TO Reject-Count
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO Run-Date
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO Run-Time
            SET EOF TO FALSE
 
-      * Read ahead
-           OPEN INPUT SideBySide 
-           READ SideBySide NEXT RECORD
-                AT END SET EOF TO TRUE
-           END-READ
-
-           PERFORM UNTIL EOF
-
-             MOVE LeftRec  TO LeftNum( counter )
-             MOVE RightRec TO RightNum( counter )
-             ADD 1 TO counter
-
-             READ SideBySide  NEXT RECORD
-                  AT END SET EOF TO TRUE
+      * Restart checkpoint probe - a checkpoint only means "resume a
+      * prior in-flight run" when it actually holds a header record;
+      * 035-Clear-Checkpoint truncates CHKPOINT to empty at the end of
+      * every normal, fully-completed run, so mere existence of the
+      * (now-empty) file must not be mistaken for a restart. A
+      * checkpoint surviving from an abended run is also only good for
+      * *today's* run - it's stamped with Chk-Run-Date when written, so
+      * a stale checkpoint left over from a prior day (CHKPOINT is a
+      * persistent, non-GDG dataset per the JCL) is recognized as stale
+      * and the input is reloaded from scratch instead of silently
+      * resuming a different day's data.
+           SET Chk-At-End TO FALSE
+           OPEN INPUT Checkpoint
+           IF Chk-File-Status = "00"
+             READ Checkpoint
+                  AT END SET Chk-At-End TO TRUE
              END-READ
-           END-PERFORM
+           END-IF
+           CLOSE Checkpoint
 
-           CLOSE SideBySide 
+           IF Chk-File-Status = "00" AND NOT Chk-At-End
+                                     AND Chk-Run-Date = Run-Date
+             PERFORM 020-Load-From-Checkpoint
+           ELSE
+             IF Chk-File-Status = "00" AND NOT Chk-At-End
+               DISPLAY "D01HISHY: WARNING - checkpoint found dated "
+                       Chk-Run-Date " but today is " Run-Date
+                       " - ignoring stale checkpoint and reloading "
+                       "from input."
+             END-IF
+             PERFORM 010-Load-From-Input
+           END-IF
 
-           SORT LeftNum 
+           SORT LeftNum
            SORT RightNum
 
-           PERFORM VARYING counter FROM 1 BY 1 
-             UNTIL counter > 1000
-                   COMPUTE SumOfDistances = SumOfDistances + 
+           OPEN OUTPUT DetailRpt
+
+           PERFORM VARYING counter FROM 1 BY 1
+             UNTIL counter > Loaded-Count
+                   COMPUTE Distance =
                      FUNCTION ABS (
                            LeftNum ( counter ) - RightNum( counter )
                          )
                    END-COMPUTE
-                   PERFORM VARYING counter2 FROM 1 BY 1
-                     UNTIL counter2 > 1000
-                         IF LeftNum (counter) EQUAL RightNum (counter2 )
-                           ADD LeftNum ( counter ) TO SimScore
-                         END-IF
-                    END-PERFORM
-      *             SEARCH ALL RightNum 
-      *               WHEN RightNum ( rindex ) = LeftNum ( counter )
-      *               ADD LeftNum ( counter ) TO SimScore
-      *             END-SEARCH
-      *             SET rindex UP BY 1
-      *             PERFORM UNTIL RightNum ( rindex ) 
-      *                           NOT EQUAL LeftNum ( counter )
-      *               ADD LeftNum ( counter ) TO SimScore
-      *               SET rindex UP BY 1
-      *              END-PERFORM
-      *              SET rindex TO 1
+                   ADD Distance TO SumOfDistances
+                   MOVE ZERO TO SimScore-Contrib
+                   SEARCH ALL RightNum
+                     AT END CONTINUE
+                     WHEN RightNum ( rindex ) = LeftNum ( counter )
+      * The binary search can land anywhere inside a run of equal
+      * RightNum values, so walk back to the start of the run before
+      * counting forward - otherwise duplicates before the landing
+      * point are missed and SimScore undercounts.
+                       SET Dup-Scan-Idx TO rindex
+                       PERFORM UNTIL Dup-Scan-Idx = 1
+                                 OR RightNum ( Dup-Scan-Idx - 1 )
+                                    NOT EQUAL LeftNum ( counter )
+                         SUBTRACT 1 FROM Dup-Scan-Idx
+                       END-PERFORM
+                       PERFORM UNTIL Dup-Scan-Idx > Loaded-Count
+                                 OR RightNum ( Dup-Scan-Idx )
+                                    NOT EQUAL LeftNum ( counter )
+                         ADD LeftNum ( counter ) TO SimScore-Contrib
+                         ADD 1 TO Dup-Scan-Idx
+                       END-PERFORM
+                   END-SEARCH
+                   ADD SimScore-Contrib TO SimScore
+                   PERFORM 060-Write-Detail
            END-PERFORM
 
+           CLOSE DetailRpt
+
            MOVE SumOfDistances TO Sum-Result
            MOVE SimScore TO SimScore-Result
-           STRING "The total sum of distances is "
-                  Sum-Result
-                  ", the SimScore is "
-                  SimScore-Result
-                  "."
+           INITIALIZE Output-Msg
+           IF Loaded-Count < 1000
+             MOVE Loaded-Count TO Loaded-Count-Disp
+             STRING "The total sum of distances is "
+                    Sum-Result
+                    ", the SimScore is "
+                    SimScore-Result
+                    ". WARNING - only "
+                    Loaded-Count-Disp
+                    " of 1000 expected pairs were loaded."
+               DELIMITED BY SIZE
+               INTO Output-Msg
+             END-STRING
+           ELSE
+             STRING "The total sum of distances is "
+                    Sum-Result
+                    ", the SimScore is "
+                    SimScore-Result
+                    "."
+               DELIMITED BY SIZE
+               INTO Output-Msg
+             END-STRING
+           END-IF
+           DISPLAY Output-Msg
+
+           PERFORM 900-Write-ResultOut
+           PERFORM 910-Write-Audit
+           PERFORM 035-Clear-Checkpoint
+
+           GOBACK
+           .
+
+       010-Load-From-Input SECTION.
+      * Probe for the delimited alternate feed (SIDBYVAR); fall back
+      * to the standard fixed-width SIDBYSID layout when it isn't
+      * really allocated, so both layouts can be SELECTed side by
+      * side. A DD allocated DUMMY (the shipped JCL's default) opens
+      * fine with status "00" - only an actual READ reveals there's
+      * no data behind it, so the probe has to read ahead instead of
+      * trusting the OPEN status alone. The probe record itself is
+      * discarded and SIDBYVAR is reopened below to replay from the
+      * top once the layout is decided.
+           SET Var-Probe-At-End TO FALSE
+           OPEN INPUT SideBySideVar
+           IF Var-File-Status = "00"
+             READ SideBySideVar NEXT RECORD
+                  AT END SET Var-Probe-At-End TO TRUE
+             END-READ
+           ELSE
+             SET Var-Probe-At-End TO TRUE
+           END-IF
+           CLOSE SideBySideVar
+
+           IF Var-File-Status = "00" AND NOT Var-Probe-At-End
+             SET Use-Delimited-Format TO TRUE
+           ELSE
+             SET Use-Fixed-Format TO TRUE
+           END-IF
+
+           OPEN OUTPUT ExceptionRpt
+           IF Use-Delimited-Format
+             OPEN INPUT SideBySideVar
+           ELSE
+             OPEN INPUT SideBySide
+           END-IF
+           PERFORM 014-Read-Next-Record
+
+           PERFORM UNTIL EOF
+
+             ADD 1 TO Total-Read
+             IF Use-Delimited-Format
+               PERFORM 013-Parse-Delimited-Record
+             ELSE
+               MOVE LeftRec  TO Wk-LeftRec
+               MOVE 5        TO Wk-LeftLen
+               MOVE RightRec TO Wk-RightRec
+               MOVE 5        TO Wk-RightLen
+               MOVE SideBySide-Record TO Raw-Input-Line
+             END-IF
+
+             IF Wk-LeftLen > 0 AND Wk-LeftLen NOT > 8
+                AND Wk-RightLen > 0 AND Wk-RightLen NOT > 8
+                AND Wk-LeftRec ( 1 : Wk-LeftLen ) IS NUMERIC
+                AND Wk-RightRec ( 1 : Wk-RightLen ) IS NUMERIC
+               IF counter >= Max-Pairs
+                 ADD 1 TO Reject-Count
+                 MOVE "capacity exceeded - record not loaded"
+                   TO Exc-Reason-Text
+                 PERFORM 050-Write-Exception
+                 DISPLAY "D01HISHY: input exceeds capacity of "
+                         Max-Pairs " records - remaining records "
+                         "were not loaded."
+                 SET EOF TO TRUE
+               ELSE
+                 ADD 1 TO counter
+      * Loaded-Count must be advanced before either table is written -
+      * both LeftNums and RightNums are OCCURS DEPENDING ON it, so
+      * storing an element past the current Loaded-Count grows the
+      * table out from under the other one's storage.
+                 MOVE counter  TO Loaded-Count
+                 MOVE Wk-LeftRec ( 1 : Wk-LeftLen )
+                   TO LeftNum( counter )
+                 MOVE Wk-RightRec ( 1 : Wk-RightLen )
+                   TO RightNum( counter )
+
+                 PERFORM 014-Read-Next-Record
+               END-IF
+             ELSE
+               ADD 1 TO Reject-Count
+               MOVE "non-numeric or malformed record"
+                 TO Exc-Reason-Text
+               PERFORM 050-Write-Exception
+
+               PERFORM 014-Read-Next-Record
+             END-IF
+           END-PERFORM
+
+           IF Use-Delimited-Format
+             CLOSE SideBySideVar
+           ELSE
+             CLOSE SideBySide
+           END-IF
+           CLOSE ExceptionRpt
+
+           MOVE Total-Read    TO Total-Read-Disp
+           MOVE Loaded-Count  TO Loaded-Count-Disp
+           INITIALIZE Output-Msg
+           STRING "Validated " Loaded-Count-Disp " of "
+                  Total-Read-Disp " records."
              DELIMITED BY SIZE
              INTO Output-Msg
            END-STRING
            DISPLAY Output-Msg
 
-           GOBACK
+           PERFORM 030-Write-Checkpoint
+           .
+
+       013-Parse-Delimited-Record SECTION.
+      * SIDBYVAR records are two location IDs separated by spaces
+      * and/or a comma, each 1-8 digits wide. A comma immediately next
+      * to a space (", " or " ,") is two distinct delimiters, not a
+      * repeated one, so ALL SPACE alone won't collapse it - normalize
+      * every comma to a space first, then one ALL SPACE pass handles
+      * any mix of spaces and commas uniformly. Leading padding is
+      * trimmed so a record like " 123 456" isn't misread as an empty
+      * first field. The POINTER phase then confirms the two fields
+      * consumed the whole record - anything left over (a stray third
+      * token) means the record doesn't fit the two-ID layout, so the
+      * lengths are zeroed to route it through the existing reject
+      * path below instead of silently dropping the extra data.
+           MOVE SideBySideVar-Record TO Raw-Input-Line
+           MOVE SideBySideVar-Record TO Wk-Delim-Line
+           INSPECT Wk-Delim-Line REPLACING ALL "," BY SPACE
+           MOVE FUNCTION TRIM (Wk-Delim-Line) TO Wk-Delim-Line
+           MOVE SPACES TO Wk-LeftRec
+           MOVE SPACES TO Wk-RightRec
+           MOVE 1 TO Wk-Delim-Ptr
+           UNSTRING Wk-Delim-Line
+             DELIMITED BY ALL SPACE
+             INTO Wk-LeftRec  COUNT IN Wk-LeftLen
+                  Wk-RightRec COUNT IN Wk-RightLen
+             WITH POINTER Wk-Delim-Ptr
+           END-UNSTRING
+
+           IF Wk-Delim-Ptr NOT > LENGTH OF Wk-Delim-Line
+             IF Wk-Delim-Line ( Wk-Delim-Ptr : ) NOT = SPACES
+               MOVE ZERO TO Wk-LeftLen
+               MOVE ZERO TO Wk-RightLen
+             END-IF
+           END-IF
+           .
+
+       014-Read-Next-Record SECTION.
+           IF Use-Delimited-Format
+             READ SideBySideVar NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+           ELSE
+             READ SideBySide NEXT RECORD
+                  AT END SET EOF TO TRUE
+             END-READ
+           END-IF
+           .
+
+       020-Load-From-Checkpoint SECTION.
+      * Restart path - the load phase already ran to completion on a
+      * prior attempt, so skip SIDBYSID entirely and reload the arrays
+      * from the checkpoint written at the end of 010-Load-From-Input.
+           OPEN INPUT Checkpoint
+           READ Checkpoint
+                AT END CONTINUE
+           END-READ
+           MOVE Chk-Loaded-Count TO Loaded-Count
+           MOVE Chk-Total-Read   TO Total-Read
+
+           PERFORM VARYING counter FROM 1 BY 1
+             UNTIL counter > Loaded-Count
+               READ Checkpoint
+                    AT END CONTINUE
+               END-READ
+               MOVE Chk-LeftNum  TO LeftNum ( counter )
+               MOVE Chk-RightNum TO RightNum ( counter )
+           END-PERFORM
+           CLOSE Checkpoint
+
+           DISPLAY "D01HISHY: restart checkpoint found - skipping "
+                   "SIDBYSID read, " Loaded-Count
+                   " pairs reloaded from CHKPOINT."
+           .
+
+       030-Write-Checkpoint SECTION.
+      * Checkpoint the loaded arrays after the read-ahead/validate
+      * phase so a restart can resume at the SORT/compute phase
+      * instead of re-reading the whole input file.
+           OPEN OUTPUT Checkpoint
+           MOVE "H" TO Chk-Rec-Type
+           MOVE Run-Date     TO Chk-Run-Date
+           MOVE Loaded-Count TO Chk-Loaded-Count
+           MOVE Total-Read   TO Chk-Total-Read
+           WRITE Checkpoint-Record
+
+           MOVE ZERO TO Chk-Run-Date
+           MOVE ZERO TO Chk-Total-Read
+           PERFORM VARYING counter FROM 1 BY 1
+             UNTIL counter > Loaded-Count
+               MOVE "D" TO Chk-Rec-Type
+               MOVE LeftNum ( counter )  TO Chk-LeftNum
+               MOVE RightNum ( counter ) TO Chk-RightNum
+               WRITE Checkpoint-Record
+           END-PERFORM
+           CLOSE Checkpoint
+           .
+
+       035-Clear-Checkpoint SECTION.
+      * Invalidate the restart checkpoint at the end of a normal, fully
+      * completed run - truncating CHKPOINT to empty means tomorrow's
+      * run finds no header record and treats its own SIDBYSID as a
+      * fresh file instead of replaying today's totals forever. A
+      * checkpoint only survives to be found by 000-Main's probe when
+      * the job abends before reaching here.
+           OPEN OUTPUT Checkpoint
+           CLOSE Checkpoint
+           .
+
+       060-Write-Detail SECTION.
+      * One line per LeftNum(counter) showing its paired RightNum,
+      * the individual ABS distance, and its SimScore contribution -
+      * lets an outlier in SumOfDistances be traced back to its pair.
+      * MOVE SPACES (not INITIALIZE - that skips unnamed FILLER items)
+      * so the separator bytes come out as readable spaces, not the
+      * low-values left behind in the record buffer.
+           MOVE SPACES TO DetailRpt-Record
+           MOVE LeftNum ( counter )    TO Detail-LeftNum
+           MOVE RightNum ( counter )   TO Detail-RightNum
+           MOVE Distance               TO Detail-Distance
+           MOVE SimScore-Contrib       TO Detail-Contrib
+           WRITE DetailRpt-Record
+           .
+
+       050-Write-Exception SECTION.
+      * Log a rejected SideBySide record to the exception report
+      * instead of letting it corrupt the sort. Exc-Reason-Text is set
+      * by the caller immediately before this PERFORM so one paragraph
+      * can log more than one kind of rejection (malformed input,
+      * capacity exceeded) without duplicating the WRITE logic.
+      * MOVE SPACES (not INITIALIZE - that skips unnamed FILLER items,
+      * leaving the record's separator bytes as whatever was in the
+      * buffer before) so the filler bytes come out as readable spaces.
+           MOVE SPACES TO ExceptionRpt-Record
+           MOVE Total-Read       TO Exc-Record-Num
+           MOVE Raw-Input-Line   TO Exc-Raw-Record
+           MOVE Exc-Reason-Text  TO Exc-Reason
+           WRITE ExceptionRpt-Record
+           .
+
+       900-Write-ResultOut SECTION.
+      * Archive today's results to RESULTOT so batch history can be
+      * retained and diffed day-over-day instead of scraping SYSOUT.
+      * MOVE SPACES (not INITIALIZE - that skips unnamed FILLER items)
+      * so the separator bytes come out as readable spaces, not the
+      * low-values left behind in the record buffer.
+           OPEN OUTPUT ResultOut
+           MOVE SPACES TO ResultOut-Record
+           MOVE Run-Date      TO RunDate-Result
+           MOVE Sum-Result    TO Sum-Result-Out
+           MOVE SimScore-Result TO SimScore-Result-Out
+           WRITE ResultOut-Record
+           CLOSE ResultOut
+           .
+
+       910-Write-Audit SECTION.
+      * Append a control-total/audit trail record so operations can
+      * reconcile a run's processed-record count without re-deriving
+      * it from SYSOUT scrollback.
+           OPEN EXTEND AuditOut
+           IF Audit-File-Status = "35"
+             OPEN OUTPUT AuditOut
+           END-IF
+      * MOVE SPACES (not INITIALIZE - that skips unnamed FILLER items)
+      * so the separator bytes come out as readable spaces, not the
+      * low-values left behind in the record buffer.
+           MOVE SPACES TO AuditOut-Record
+           MOVE Run-Date       TO Audit-RunDate
+           MOVE Run-Time       TO Audit-RunTime
+           MOVE Total-Read     TO Audit-Record-Count
+           MOVE SumOfDistances TO Audit-SumOfDist
+           MOVE SimScore       TO Audit-SimScore
+           WRITE AuditOut-Record
+           CLOSE AuditOut
            .
       /
        END PROGRAM D01HISHY.

@@ -0,0 +1,33 @@
+//D01HISHY JOB (ACCT),'HISTORIAN HYTERIA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//* Drives D01HISHY against today's location-list GDG generation.
+//* SIDBYVAR is left DUMMY - D01HISHY falls back to the fixed-width
+//* SIDBYSID layout whenever SIDBYVAR isn't allocated to a real
+//* dataset. Switch the two DD statements around on days the district
+//* offices send the delimited feed instead.
+//*
+//STEP010  EXEC PGM=D01HISHY
+//STEPLIB  DD   DISP=SHR,DSN=PROD.D01HISHY.LOADLIB
+//SIDBYSID DD   DISP=SHR,DSN=PROD.HISTORIAN.SIDEBYSIDE.LIST(+0)
+//SIDBYVAR DD   DUMMY
+//RESULTOT DD   DISP=(NEW,CATLG,KEEP),
+//             DSN=PROD.D01HISHY.RESULTOT.G(+1),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//EXCEPRPT DD   DISP=(NEW,CATLG,KEEP),
+//             DSN=PROD.D01HISHY.EXCEPRPT.G(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=128,BLKSIZE=0)
+//AUDITOUT DD   DISP=SHR,DSN=PROD.D01HISHY.AUDITOUT
+//CHKPOINT DD   DISP=(MOD,DELETE,CATLG),
+//             DSN=PROD.D01HISHY.CHKPOINT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//DETAILRP DD   DISP=(NEW,CATLG,KEEP),
+//             DSN=PROD.D01HISHY.DETAILRP.G(+1),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=X
+//SYSUDUMP DD   SYSOUT=X
+//
